@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. interpret RECURSIVE.
+       PROGRAM-ID. interpret.
        AUTHOR.     Jorengarenar.
 
        ENVIRONMENT DIVISION.
@@ -7,100 +7,367 @@
        FILE-CONTROL.
            SELECT f-sysin ASSIGN TO KEYBOARD
                ORGANIZATION LINE SEQUENTIAL.
+
+      * Batch destination for '.' output when ls-output-filename
+      * names a real dataset instead of CONSOLE. One byte per record
+      * so the raw generated stream isn't broken up by line
+      * terminators the way LINE SEQUENTIAL would.
+           SELECT ofile ASSIGN TO DYNAMIC ls-output-filename
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-ofile-status.
+
+      * Holds the most recent checkpoint (ws-ip/idx/ws-tape), rewritten
+      * in full every ls-checkpoint-interval steps so operations can
+      * restart a killed job from here instead of from scratch.
+           SELECT OPTIONAL kfile ASSIGN TO DYNAMIC
+                   ls-checkpoint-filename
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-kfile-status.
        DATA DIVISION.
        FILE SECTION.
        FD f-sysin.
        01 f-sysin-char PIC X.
 
+       FD ofile.
+       01 ofile-char PIC X(1).
+
+      * OCCURS 30000 rather than ws-array-size: the 78-level constant
+      * lives in WORKING-STORAGE, which is declared after FILE SECTION,
+      * so it isn't visible yet here. Keep this literal in step with
+      * ws-array-size below if that ceiling ever changes.
+      *
+      * ckpt-job-name identifies which file the rest of the record
+      * belongs to: the checkpoint dataset is one physical file shared
+      * across every CALL 'interpret' a batch job makes, so without
+      * this a later file in the same batch (or a later, unrelated
+      * single-file job pointed at the same checkpoint dataset) could
+      * pick up a resume point that belongs to a different source
+      * (see TRY-RESUME-PARA).
+       FD kfile.
+       01 checkpoint-record.
+           02 ckpt-job-name PIC X(300).
+           02 ckpt-ip   PIC 9(5).
+           02 ckpt-idx  PIC 9(6).
+           02 ckpt-tape PIC 9(5) OCCURS 30000 TIMES.
+
        WORKING-STORAGE SECTION.
+      * Compile-time ceiling shared with main.cbl; the size actually
+      * used for the tape on a given run is ls-tape-size, passed in
+      * by main.cbl after it reads ws-config-filename.
        78 ws-array-size VALUE 30000.
 
+      * PIC 9(5) rather than PIC 999 so a cell can hold up to 65535
+      * under ls-cell-mode's 16-bit wrap option (see EVAL-SYMBOL-PARA).
        01 ws-mem-array.
-           02 ws-tape PIC 999
-               VALUE 0 OCCURS ws-array-size
-               TIMES INDEXED BY idx.
+           02 ws-tape PIC 9(5)
+               VALUE 0 OCCURS 1 TO ws-array-size
+               TIMES DEPENDING ON ls-tape-size
+               INDEXED BY idx.
+
+       01 ws-ofile-open-sw PIC X(1) VALUE 'N'.
+           88 ws-ofile-open VALUE 'Y'.
+       01 ws-ofile-status PIC X(2).
+           88 ws-ofile-not-found VALUE '35'.
 
-       LOCAL-STORAGE SECTION.
-       01 lss-char-tmp PIC 999.
-       01 lss-braces PIC 999 VALUE ZERO.
-       01 lss-s PIC 99999.
-       01 lss-i PIC 99999 VALUE 1.
+      * ws-sysin-eof-sw remembers end-of-input so later ',' instructions
+      * don't retry a READ past EOF; f-sysin is opened once for the
+      * whole run rather than per ',' instruction.
+       01 ws-sysin-eof-sw PIC X(1) VALUE 'N'.
+           88 ws-sysin-eof VALUE 'Y'.
+
+       01 ws-char-tmp PIC 999.
+
+      * Set when ls-cell-mode-halt is in effect and a '+'/'-' would
+      * have gone out of the 8-bit range; stops the EVAL-SYMBOL-PARA
+      * loop early so main.cbl can report it instead of interpret.cbl
+      * silently wrapping the value.
+       01 ws-overflow-sw PIC X(1) VALUE 'N'.
+           88 ws-overflow VALUE 'Y'.
+       01 ws-overflow-idx PIC 9(6) VALUE ZERO.
+
+       01 ws-kfile-status PIC X(2).
+           88 ws-kfile-not-found VALUE '35'.
+       01 ws-checkpoint-enabled-sw PIC X(1) VALUE 'N'.
+           88 ws-checkpoint-enabled VALUE 'Y'.
+       01 ws-resumed-sw PIC X(1) VALUE 'N'.
+           88 ws-resumed VALUE 'Y'.
+       01 ws-idx-temp PIC 9(6) VALUE ZERO.
+
+      * Instruction pointer into ls-bf. '[' and ']' move it directly
+      * to ls-match-pos(ws-ip) (the precomputed matching bracket, see
+      * main.cbl's CHECK-IF-BRACE-PARA) instead of re-scanning for the
+      * partner bracket and re-entering via a recursive CALL, so loop
+      * depth no longer costs a CALL stack frame.
+       01 ws-ip PIC 99999.
 
        LINKAGE SECTION.
        01 ls-s PIC 99999.
        01 ls-e PIC 99999.
        01 ls-bf-full-code.
            02 ls-bf PIC X(1) OCCURS ws-array-size TIMES.
+       01 ls-tape-size PIC 9(6).
+       01 ls-output-filename PIC X(300).
+       01 ls-bracket-match.
+           02 ls-match-pos PIC 9(6) OCCURS ws-array-size TIMES.
+
+      * Filled in as each symbol executes; reported by main.cbl's
+      * WRITE-STATS-PARA at STOP RUN time.
+       01 ls-run-stats.
+           02 ls-stat-gt      PIC 9(8).
+           02 ls-stat-lt      PIC 9(8).
+           02 ls-stat-plus    PIC 9(8).
+           02 ls-stat-minus   PIC 9(8).
+           02 ls-stat-dot     PIC 9(8).
+           02 ls-stat-comma   PIC 9(8).
+           02 ls-stat-lbrace  PIC 9(8).
+           02 ls-stat-rbrace  PIC 9(8).
+           02 ls-stat-total   PIC 9(8).
+           02 ls-stat-peak-idx PIC 9(6).
 
-       PROCEDURE DIVISION USING ls-bf-full-code, ls-s, ls-e.
+      * '1' = 8-bit wrap, '2' = 16-bit wrap, '3' = halt-on-overflow;
+      * see main.cbl's ws-cell-mode / fifth BFSIZE.CFG line.
+       01 ls-cell-mode PIC X(1).
+       01 ls-overflow-sw PIC X(1).
+       01 ls-overflow-idx PIC 9(6).
+
+      * NONE (main.cbl's default) leaves checkpointing disabled;
+      * otherwise the dataset ls-checkpoint-filename names is
+      * rewritten every ls-checkpoint-interval steps (see
+      * SAVE-CHECKPOINT-PARA) and consulted for a resume point at the
+      * top of 000-BEGIN-PARA (see TRY-RESUME-PARA).
+       01 ls-checkpoint-filename PIC X(300).
+       01 ls-checkpoint-interval PIC 9(8).
+
+      * Identifies the source file currently being interpreted, so a
+      * checkpoint can be validated against it before being resumed
+      * from (see TRY-RESUME-PARA); main.cbl passes its ws-filename.
+       01 ls-job-name PIC X(300).
+
+       PROCEDURE DIVISION USING ls-bf-full-code, ls-s, ls-e,
+               ls-tape-size, ls-output-filename, ls-bracket-match,
+               ls-run-stats, ls-cell-mode, ls-overflow-sw,
+               ls-overflow-idx, ls-checkpoint-filename,
+               ls-checkpoint-interval, ls-job-name.
        000-BEGIN-PARA.
-           PERFORM
-               EVAL-SYMBOL-PARA
-               VARYING lss-i FROM ls-s BY 1
-               UNTIL lss-i = ls-e
+           MOVE 'N' TO ws-resumed-sw
+           MOVE 'N' TO ws-checkpoint-enabled-sw
+           IF ls-checkpoint-filename NOT = SPACES
+                   AND ls-checkpoint-filename NOT = "NONE"
+               MOVE 'Y' TO ws-checkpoint-enabled-sw
+               PERFORM TRY-RESUME-PARA
+           END-IF
+
+      * ws-tape carries no state between calls; a batch-mode job runs
+      * one CALL 'interpret' per file against the same WORKING-STORAGE,
+      * so a fresh tape has to be re-zeroed at the top of every call
+      * that isn't resuming from a checkpoint.
+           IF NOT ws-resumed
+               PERFORM CLEAR-TAPE-PARA
+                   VARYING idx FROM 1 BY 1 UNTIL idx > ls-tape-size
+               SET idx TO 1
+               MOVE ls-s TO ws-ip
+           END-IF
+
+           MOVE 'N' TO ws-sysin-eof-sw
+           MOVE 'N' TO ws-overflow-sw
+           MOVE ZERO TO ws-overflow-idx
+
+           IF ls-output-filename NOT = SPACES
+                   AND ls-output-filename NOT = "CONSOLE"
+               OPEN EXTEND ofile
+               IF ws-ofile-not-found
+                   OPEN OUTPUT ofile
+               END-IF
+               MOVE 'Y' TO ws-ofile-open-sw
+           END-IF
+
+           OPEN INPUT f-sysin
+
+           PERFORM EVAL-SYMBOL-PARA UNTIL ws-ip = ls-e OR ws-overflow
+
+      * Persist the true final position (normally ws-ip = ls-e) so an
+      * accidental resubmission against this same checkpoint dataset
+      * finds ws-ip already at ls-e and its PERFORM UNTIL loop above
+      * no-ops instead of re-running the tail of the program and
+      * re-emitting output that was already produced.
+           IF ws-checkpoint-enabled
+               PERFORM SAVE-CHECKPOINT-PARA
+           END-IF
+
+           IF ws-ofile-open
+               CLOSE ofile
+               MOVE 'N' TO ws-ofile-open-sw
+           END-IF
+
+           CLOSE f-sysin
+
+           MOVE ws-overflow-sw TO ls-overflow-sw
+           MOVE ws-overflow-idx TO ls-overflow-idx
 
            EXIT PROGRAM.
 
+      * Resumes from a prior checkpoint when ls-checkpoint-filename
+      * already holds one for THIS source file (a first-ever run, a
+      * checkpoint left by a different file in the same batch, or one
+      * left by an unrelated job pointed at the same checkpoint dataset
+      * all just leave ws-resumed-sw at 'N' and 000-BEGIN-PARA starts
+      * from ls-s/idx 1 as usual).
+       TRY-RESUME-PARA.
+           OPEN INPUT kfile
+           IF NOT ws-kfile-not-found
+               READ kfile INTO checkpoint-record
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF ckpt-job-name = ls-job-name
+                           MOVE ckpt-ip TO ws-ip
+                           MOVE ckpt-idx TO ws-idx-temp
+                           PERFORM RESTORE-TAPE-PARA
+                               VARYING idx FROM 1 BY 1
+                               UNTIL idx > ls-tape-size
+                           SET idx TO ws-idx-temp
+                           MOVE 'Y' TO ws-resumed-sw
+                       END-IF
+               END-READ
+               CLOSE kfile
+           END-IF.
+
+       RESTORE-TAPE-PARA.
+           MOVE ckpt-tape(idx) TO ws-tape(idx).
+
+      * Rewrites the whole checkpoint dataset with the current
+      * ws-ip/idx/ws-tape; called from EVAL-SYMBOL-PARA every
+      * ls-checkpoint-interval steps while checkpointing is enabled.
+       SAVE-CHECKPOINT-PARA.
+           MOVE ls-job-name TO ckpt-job-name
+           MOVE ws-ip TO ckpt-ip
+           MOVE idx TO ckpt-idx
+           SET ws-idx-temp TO idx
+           PERFORM SAVE-TAPE-PARA
+               VARYING idx FROM 1 BY 1 UNTIL idx > ls-tape-size
+           SET idx TO ws-idx-temp
+           OPEN OUTPUT kfile
+           WRITE checkpoint-record
+           CLOSE kfile.
+
+       SAVE-TAPE-PARA.
+           MOVE ws-tape(idx) TO ckpt-tape(idx).
+
+       CLEAR-TAPE-PARA.
+           MOVE 0 TO ws-tape(idx).
+
        EVAL-SYMBOL-PARA.
-      D    DISPLAY lss-i
-           EVALUATE ls-bf(lss-i)
+      D    DISPLAY ws-ip
+           EVALUATE ls-bf(ws-ip)
                WHEN '<'
+                   ADD 1 TO ls-stat-lt
                    IF idx > 1 THEN
                        SET idx DOWN BY 1
                    ELSE
-                       SET idx TO ws-array-size
+                       SET idx TO ls-tape-size
                    END-IF
                WHEN '>'
-                   IF idx < ws-array-size THEN
+                   ADD 1 TO ls-stat-gt
+                   IF idx < ls-tape-size THEN
                        SET idx UP BY 1
                    ELSE
                        SET idx TO 1
                    END-IF
                WHEN '+'
-                   IF ws-tape(idx) < 255
-                       ADD 1 TO ws-tape(idx)
-                   ELSE
-                       MOVE 0 TO ws-tape(idx)
-                   END-IF
+                   ADD 1 TO ls-stat-plus
+                   EVALUATE ls-cell-mode
+                       WHEN '2'
+                           IF ws-tape(idx) < 65535
+                               ADD 1 TO ws-tape(idx)
+                           ELSE
+                               MOVE 0 TO ws-tape(idx)
+                           END-IF
+                       WHEN '3'
+                           IF ws-tape(idx) < 255
+                               ADD 1 TO ws-tape(idx)
+                           ELSE
+                               MOVE 'Y' TO ws-overflow-sw
+                               MOVE ws-ip TO ws-overflow-idx
+                           END-IF
+                       WHEN OTHER
+                           IF ws-tape(idx) < 255
+                               ADD 1 TO ws-tape(idx)
+                           ELSE
+                               MOVE 0 TO ws-tape(idx)
+                           END-IF
+                   END-EVALUATE
                WHEN '-'
-                   IF ws-tape(idx) > 0
-                       SUBTRACT 1 FROM ws-tape(idx)
+                   ADD 1 TO ls-stat-minus
+                   EVALUATE ls-cell-mode
+                       WHEN '2'
+                           IF ws-tape(idx) > 0
+                               SUBTRACT 1 FROM ws-tape(idx)
+                           ELSE
+                               MOVE 65535 TO ws-tape(idx)
+                           END-IF
+                       WHEN '3'
+                           IF ws-tape(idx) > 0
+                               SUBTRACT 1 FROM ws-tape(idx)
+                           ELSE
+                               MOVE 'Y' TO ws-overflow-sw
+                               MOVE ws-ip TO ws-overflow-idx
+                           END-IF
+                       WHEN OTHER
+                           IF ws-tape(idx) > 0
+                               SUBTRACT 1 FROM ws-tape(idx)
+                           ELSE
+                               MOVE 255 TO ws-tape(idx)
+                           END-IF
+                   END-EVALUATE
+               WHEN '.'
+                   ADD 1 TO ls-stat-dot
+                   COMPUTE ws-char-tmp =
+                       FUNCTION MOD(ws-tape(idx), 256) + 1
+                   IF ws-ofile-open
+                       MOVE FUNCTION CHAR(ws-char-tmp) TO ofile-char
+                       WRITE ofile-char
                    ELSE
-                       MOVE 255 TO ws-tape(idx)
+                       DISPLAY FUNCTION CHAR(ws-char-tmp)
+                           WITH NO ADVANCING
                    END-IF
-               WHEN '.'
-                   COMPUTE lss-char-tmp = ws-tape(idx) + 1
-                   DISPLAY FUNCTION CHAR(lss-char-tmp) WITH NO ADVANCING
                WHEN ','
-                   OPEN INPUT f-sysin
-                   READ f-sysin
-                       AT END DISPLAY LOW-VALUE WITH NO ADVANCING
-                       NOT AT END COMPUTE
-                           ws-tape(idx) = FUNCTION ORD(f-sysin-char) - 1
-                   END-READ
-                   CLOSE f-sysin
+                   ADD 1 TO ls-stat-comma
+                   IF ws-sysin-eof
+                       DISPLAY LOW-VALUE WITH NO ADVANCING
+                   ELSE
+                       READ f-sysin
+                           AT END
+                               MOVE 'Y' TO ws-sysin-eof-sw
+                               DISPLAY LOW-VALUE WITH NO ADVANCING
+                           NOT AT END
+                               COMPUTE ws-tape(idx) =
+                                   FUNCTION ORD(f-sysin-char) - 1
+                       END-READ
+                   END-IF
                WHEN '['
-                   COMPUTE lss-s = lss-i + 1
-
-                   MOVE 1 TO lss-braces
-                   PERFORM
-                       CHECK-IF-BRACE-PARA
-                       VARYING lss-i FROM lss-s BY 1
-                       UNTIL lss-braces = 0
-
-                   SUBTRACT 1 FROM lss-i
+                   ADD 1 TO ls-stat-lbrace
+                   IF ws-tape(idx) EQUAL 0
+                       MOVE ls-match-pos(ws-ip) TO ws-ip
+                   END-IF
+               WHEN ']'
+                   ADD 1 TO ls-stat-rbrace
+                   IF ws-tape(idx) NOT EQUAL 0
+                       MOVE ls-match-pos(ws-ip) TO ws-ip
+                   END-IF
+           END-EVALUATE
 
-                   PERFORM UNTIL ws-tape(idx) EQUAL 0
-                       CALL 'interpret'
-                       USING ls-bf-full-code, lss-s, BY CONTENT lss-i
-                   END-PERFORM
-           END-EVALUATE.
+           ADD 1 TO ls-stat-total
+           IF idx > ls-stat-peak-idx
+               MOVE idx TO ls-stat-peak-idx
+           END-IF
 
-       CHECK-IF-BRACE-PARA.
-           EVALUATE ls-bf(lss-i)
-               WHEN '['
-                   ADD 1 TO lss-braces
-               WHEN ']'
-                   SUBTRACT 1 FROM lss-braces
+           ADD 1 TO ws-ip
 
-           END-EVALUATE.
+      * ckpt-ip must be the next instruction to run, not the one just
+      * executed, so save after ws-ip's increment above - otherwise
+      * TRY-RESUME-PARA restores ws-ip to an already-executed position
+      * and a resumed run re-executes it.
+           IF ws-checkpoint-enabled AND
+               FUNCTION MOD(ls-stat-total, ls-checkpoint-interval) = 0
+                   PERFORM SAVE-CHECKPOINT-PARA
+           END-IF.
