@@ -12,6 +12,25 @@
            SELECT ifile ASSIGN TO DYNAMIC ws-filename
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT afile ASSIGN TO DYNAMIC ws-audit-filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-afile-status.
+
+           SELECT OPTIONAL cfile ASSIGN TO DYNAMIC ws-config-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * End-of-job statistics report; stays unopened when
+      * ws-stats-filename is left at its CONSOLE default (see
+      * WRITE-STATS-PARA).
+           SELECT OPTIONAL sfile ASSIGN TO DYNAMIC ws-stats-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Batch control list named by a "BATCH:" ws-filename prefix (see
+      * BATCH-CONTROL-PARA); each line names one BF source to run in
+      * place of the single ws-filename job.
+           SELECT OPTIONAL bfile ASSIGN TO DYNAMIC ws-control-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -19,26 +38,260 @@
        01 ifile-chars PIC X(30000).
            88 eof-flag VALUE HIGH-VALUE.
 
+       FD cfile.
+       01 cfile-record PIC X(300).
+
+       FD sfile.
+       01 stats-record.
+           02 str-label PIC X(24).
+           02 FILLER    PIC X(1) VALUE SPACE.
+           02 str-value PIC ZZZZZZZ9.
+       01 stats-job-line PIC X(300).
+
+       FD bfile.
+       01 bfile-record PIC X(300).
+
+       FD afile.
+       01 audit-record.
+           02 aud-job-name     PIC X(300).
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 aud-start-ts     PIC X(14).
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 aud-end-ts       PIC X(14).
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 aud-brace-result PIC X(4).
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 aud-outcome      PIC X(6).
+
        WORKING-STORAGE SECTION.
-      * Don't forget to also change `ifile` and in `interpret.cbl`!
+      * Compile-time ceiling. The size actually used for a given run
+      * is read from ws-config-filename at job start (see
+      * READ-SIZE-CONFIG-PARA) and cannot exceed this without a
+      * recompile; it is also the ceiling `interpret.cbl` compiles
+      * its ws-mem-array against.
+      *
+      * BFSIZE.CFG's code-size/tape-size lines can only size a run
+      * DOWN from this ceiling, not past it: READ-SIZE-CONFIG-PARA
+      * silently ignores a config value greater than ws-array-size and
+      * keeps the compiled-in 30000 default instead. A source over
+      * 30000 symbols, or a tape wider than 30000 cells, still needs
+      * this constant raised and both programs recompiled - BFSIZE.CFG
+      * cannot get you past it.
        78 ws-array-size VALUE 30000.
 
        01 ws-bf-full-code.
-           02 ws-bf   PIC X(1) OCCURS ws-array-size TIMES INDEXED BY i.
+           02 ws-bf   PIC X(1) VALUE SPACE OCCURS 1 TO ws-array-size
+               TIMES DEPENDING ON ws-code-size INDEXED BY i.
        01 ws-temp-full-code.
-           02 ws-temp PIC X(1) OCCURS ws-array-size TIMES INDEXED BY j.
+           02 ws-temp PIC X(1) VALUE SPACE OCCURS ws-array-size TIMES
+               INDEXED BY j.
+
+       01 ws-filename        PIC X(300).
+       01 ws-audit-filename  PIC X(300) VALUE "BFAUDIT.LOG".
+       01 ws-afile-status    PIC X(2).
+           88 ws-afile-not-found VALUE '35'.
+       01 ws-config-filename PIC X(300) VALUE "BFSIZE.CFG".
+       01 ws-cfg-value       PIC 9(6).
+       01 ws-cfg-eof-sw      PIC X(1) VALUE 'N'.
+           88 ws-cfg-eof VALUE 'Y'.
+       01 ws-code-size       PIC 9(6) VALUE 30000.
+       01 ws-tape-size       PIC 9(6) VALUE 30000.
+       01 ws-output-filename PIC X(300) VALUE "CONSOLE".
+       01 ws-braces-flag     PIC 9999 VALUE ZERO.
+       01 ws-brace-ok-sw     PIC X(1) VALUE 'Y'.
+           88 ws-braces-ok VALUE 'Y'.
+           88 ws-braces-bad VALUE 'N'.
+       01 ws-s-idx           PIC 99999 VALUE 1.
+       01 ws-e-idx           PIC 99999.
+
+      * "BATCH:" ws-filename prefix switches into multi-file mode:
+      * characters after the prefix name a control dataset (see
+      * BATCH-CONTROL-PARA) listing one BF source per line to run
+      * in one invocation instead of one job step per program.
+       01 ws-control-filename PIC X(300).
+       01 ws-batch-mode-sw    PIC X(1) VALUE 'N'.
+           88 ws-in-batch-mode VALUE 'Y'.
+       01 ws-bfile-eof-sw     PIC X(1) VALUE 'N'.
+           88 ws-bfile-eof VALUE 'Y'.
+
+      * One pass/fail entry per file run in batch mode, displayed as a
+      * summary by PRINT-BATCH-SUMMARY-PARA once the whole control
+      * list has been processed. Every file still gets its own
+      * audit-record and stats block regardless; this table only backs
+      * the in-memory end-of-job summary display, so once it fills
+      * RECORD-BATCH-RESULT-PARA stops adding entries rather than
+      * subscripting past ws-batch-max (see ws-batch-full-sw).
+       78 ws-batch-max VALUE 1000.
+       01 ws-batch-count PIC 9(4) VALUE ZERO.
+       01 ws-batch-full-sw PIC X(1) VALUE 'N'.
+           88 ws-batch-full VALUE 'Y'.
+       01 ws-batch-summary.
+           02 ws-batch-entry OCCURS 0 TO ws-batch-max
+               TIMES DEPENDING ON ws-batch-count INDEXED BY n.
+               03 ws-batch-name   PIC X(300).
+               03 ws-batch-result PIC X(4).
+
+      * Stack of still-open '[' positions, used by CHECK-BRACES-PARA to
+      * report exactly which bracket is unmatched instead of a flat
+      * pass/fail. Worst case (an all-'[' source) needs one entry per
+      * code symbol, hence the same ws-array-size ceiling as ws-bf.
+       01 ws-brace-stack-depth PIC 9(6) VALUE ZERO.
+       01 ws-brace-stack.
+           02 ws-brace-pos PIC 9(6) VALUE ZERO
+               OCCURS 1 TO ws-array-size
+               TIMES DEPENDING ON ws-brace-stack-depth INDEXED BY k.
+       01 ws-bad-brace-idx  PIC 9(6) VALUE ZERO.
+       01 ws-bad-brace-sw   PIC X(1) VALUE 'N'.
+           88 ws-bad-brace-found VALUE 'Y'.
+       01 ws-open-pos        PIC 9(6).
 
-       01 ws-filename    PIC X(300).
-       01 ws-braces-flag PIC 9999 VALUE ZERO.
-       01 ws-s-idx       PIC 99999 VALUE 1.
-       01 ws-e-idx       PIC 99999.
+      * Each '[' position maps to its matching ']' position and back,
+      * filled in by the same CHECK-IF-BRACE-PARA pass that validates
+      * balance, so interpret.cbl can jump straight to a loop's other
+      * end instead of re-scanning for it on every pass.
+       01 ws-bracket-match.
+           02 ws-match-pos PIC 9(6) VALUE ZERO
+               OCCURS ws-array-size TIMES INDEXED BY m.
+
+       01 ws-timestamp        PIC X(21).
+       01 ws-timestamp-r REDEFINES ws-timestamp.
+           02 ws-ts-date       PIC X(8).
+           02 ws-ts-time       PIC X(6).
+           02 FILLER           PIC X(7).
+
+      * Fourth config line: dataset name for the end-of-job execution
+      * statistics report, or the literal CONSOLE (the default) to
+      * DISPLAY it instead.
+       01 ws-stats-filename   PIC X(300) VALUE "CONSOLE".
+
+       01 ws-run-start-ts     PIC X(21).
+       01 ws-run-start-r REDEFINES ws-run-start-ts.
+           02 ws-run-start-date PIC 9(8).
+           02 ws-run-start-hh   PIC 9(2).
+           02 ws-run-start-mm   PIC 9(2).
+           02 ws-run-start-ss   PIC 9(2).
+           02 FILLER            PIC X(7).
+       01 ws-run-end-ts       PIC X(21).
+       01 ws-run-end-r REDEFINES ws-run-end-ts.
+           02 ws-run-end-date   PIC 9(8).
+           02 ws-run-end-hh     PIC 9(2).
+           02 ws-run-end-mm     PIC 9(2).
+           02 ws-run-end-ss     PIC 9(2).
+           02 FILLER            PIC X(7).
+       01 ws-elapsed-secs     PIC 9(8) VALUE ZERO.
+
+      * Filled in by interpret.cbl during the run and reported by
+      * WRITE-STATS-PARA at STOP RUN time.
+       01 ws-run-stats.
+           02 ws-stat-gt      PIC 9(8) VALUE ZERO.
+           02 ws-stat-lt      PIC 9(8) VALUE ZERO.
+           02 ws-stat-plus    PIC 9(8) VALUE ZERO.
+           02 ws-stat-minus   PIC 9(8) VALUE ZERO.
+           02 ws-stat-dot     PIC 9(8) VALUE ZERO.
+           02 ws-stat-comma   PIC 9(8) VALUE ZERO.
+           02 ws-stat-lbrace  PIC 9(8) VALUE ZERO.
+           02 ws-stat-rbrace  PIC 9(8) VALUE ZERO.
+           02 ws-stat-total   PIC 9(8) VALUE ZERO.
+           02 ws-stat-peak-idx PIC 9(6) VALUE ZERO.
+
+      * Fifth config line: how '+'/'-' behave at the top/bottom of a
+      * tape cell's range, to match the semantics a partner's BF
+      * source was written against.
+       01 ws-cell-mode        PIC X(1) VALUE '1'.
+           88 ws-cell-mode-8bit  VALUE '1'.
+           88 ws-cell-mode-16bit VALUE '2'.
+           88 ws-cell-mode-halt  VALUE '3'.
+
+      * Set by interpret.cbl when ws-cell-mode-halt is in effect and a
+      * '+'/'-' would have gone out of range; reported like a brace
+      * failure instead of silently wrapping.
+       01 ws-overflow-sw      PIC X(1) VALUE 'N'.
+           88 ws-overflow-found VALUE 'Y'.
+       01 ws-overflow-idx     PIC 9(6) VALUE ZERO.
+
+      * Sixth/seventh config lines: where interpret.cbl periodically
+      * persists ws-tape and the instruction pointer so a killed job
+      * can resume instead of rerunning from scratch. NONE (the
+      * default) disables checkpointing.
+       01 ws-checkpoint-filename PIC X(300) VALUE "NONE".
+       01 ws-checkpoint-interval PIC 9(8) VALUE 10000.
 
        PROCEDURE DIVISION.
        000-MAIN-PARA.
            ACCEPT ws-filename FROM COMMAND-LINE
 
+           PERFORM READ-SIZE-CONFIG-PARA.
+
+      * Every job step's record has to survive the next job step's
+      * run (see req 000's shift-log requirement), so an existing
+      * BFAUDIT.LOG is appended to, not truncated; OPEN OUTPUT only
+      * the first time the dataset doesn't exist yet.
+           OPEN EXTEND afile
+           IF ws-afile-not-found
+               OPEN OUTPUT afile
+           END-IF
+
+      * Opened once for the whole job (not per file) so a multi-file
+      * batch's later files don't truncate the earlier files' numbers;
+      * WRITE-STATS-PARA labels each file's block with its job name.
+           IF ws-stats-filename NOT = "CONSOLE"
+               OPEN OUTPUT sfile
+           END-IF
+
+           IF ws-filename(1:6) = "BATCH:"
+               MOVE 'Y' TO ws-batch-mode-sw
+               MOVE ws-filename(7:294) TO ws-control-filename
+               PERFORM BATCH-CONTROL-PARA
+           ELSE
+               PERFORM PROCESS-ONE-FILE-PARA
+           END-IF
+
+           CLOSE afile
+           IF ws-stats-filename NOT = "CONSOLE"
+               CLOSE sfile
+           END-IF
+
+           IF ws-in-batch-mode
+               PERFORM PRINT-BATCH-SUMMARY-PARA
+           END-IF
+
+           STOP RUN.
+
+      * Runs the single BF source currently named by ws-filename:
+      * preprocess, validate braces, interpret, report stats, and
+      * write one audit-record. Called once directly for a plain
+      * ws-filename job, or once per line from BATCH-CONTROL-PARA.
+       PROCESS-ONE-FILE-PARA.
+           MOVE ZERO TO ws-braces-flag
+           MOVE ZERO TO ws-brace-stack-depth
+           MOVE ZERO TO ws-bad-brace-idx
+           MOVE 'N' TO ws-bad-brace-sw
+           MOVE 'N' TO ws-overflow-sw
+           MOVE ZERO TO ws-overflow-idx
+           MOVE SPACES TO audit-record
+           MOVE ws-filename TO aud-job-name
+           PERFORM STAMP-TIMESTAMP-PARA
+           MOVE ws-timestamp TO aud-start-ts
+
+           PERFORM CLEAR-CODE-BUFFER-PARA
+               VARYING i FROM 1 BY 1 UNTIL i > ws-code-size
+
+      * eof-flag is a condition-name on ifile-chars itself (VALUE
+      * HIGH-VALUE), so a previous file's AT END leaves ifile-chars
+      * loaded with high-values; reblank it here or the PERFORM UNTIL
+      * below would find eof-flag already true and skip this file
+      * entirely.
+           MOVE SPACES TO ifile-chars
+           SET i TO 1
            OPEN INPUT ifile.
            PERFORM UNTIL eof-flag
+      * A short physical read only overwrites the bytes actually
+      * present in the file, so ifile-chars must also be reblanked
+      * before every subsequent READ, not just the first - otherwise
+      * a later, shorter read leaves trailing bytes from an earlier
+      * read of this same file (the implicit INTO move below always
+      * copies the full record area, stale tail included).
+               MOVE SPACES TO ifile-chars
                READ ifile INTO ws-temp-full-code
                    AT END
                        SET eof-flag TO TRUE
@@ -51,14 +304,340 @@
            END-PERFORM.
            CLOSE ifile.
 
-           PERFORM CHECK-BRACES-PARA.
+           PERFORM CHECK-BRACES-PARA
 
-           MOVE i TO ws-e-idx
-           CALL 'interpret' USING ws-bf-full-code, ws-s-idx, ws-e-idx
-           STOP RUN.
+           IF ws-braces-bad
+               MOVE "FAIL" TO aud-brace-result
+               PERFORM WRITE-AUDIT-ERROR-PARA
+               IF ws-in-batch-mode
+                   PERFORM RECORD-BATCH-RESULT-PARA
+               ELSE
+                   CLOSE afile
+                   IF ws-stats-filename NOT = "CONSOLE"
+                       CLOSE sfile
+                   END-IF
+                   STOP RUN
+               END-IF
+           ELSE
+               MOVE "PASS" TO aud-brace-result
+
+               MOVE i TO ws-e-idx
+               MOVE ZERO TO ws-run-stats
+               PERFORM STAMP-TIMESTAMP-PARA
+               MOVE ws-timestamp TO ws-run-start-ts
+
+               CALL 'interpret' USING ws-bf-full-code, ws-s-idx,
+                   ws-e-idx, ws-tape-size, ws-output-filename,
+                   ws-bracket-match, ws-run-stats, ws-cell-mode,
+                   ws-overflow-sw, ws-overflow-idx,
+                   ws-checkpoint-filename, ws-checkpoint-interval,
+                   ws-filename
+
+               PERFORM STAMP-TIMESTAMP-PARA
+               MOVE ws-timestamp TO ws-run-end-ts
+               PERFORM COMPUTE-ELAPSED-PARA
+               PERFORM WRITE-STATS-PARA
+
+               MOVE ws-timestamp TO aud-end-ts
+               IF ws-overflow-found
+                   DISPLAY "Cell overflow (halt-on-overflow) at "
+                       ws-overflow-idx
+                   MOVE "OVFLOW" TO aud-outcome
+               ELSE
+                   MOVE "NORMAL" TO aud-outcome
+               END-IF
+               WRITE audit-record
+
+               IF ws-in-batch-mode
+                   PERFORM RECORD-BATCH-RESULT-PARA
+               ELSE
+                   IF ws-overflow-found
+                       CLOSE afile
+                       IF ws-stats-filename NOT = "CONSOLE"
+                           CLOSE sfile
+                       END-IF
+                       STOP RUN
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Reads ws-control-filename one line at a time; each non-blank
+      * line names a BF source run through PROCESS-ONE-FILE-PARA the
+      * same as a plain single-file job would be.
+       BATCH-CONTROL-PARA.
+           OPEN INPUT bfile
+           PERFORM UNTIL ws-bfile-eof
+               READ bfile INTO bfile-record
+                   AT END
+                       SET ws-bfile-eof TO TRUE
+                   NOT AT END
+                       IF bfile-record NOT = SPACES
+                           MOVE bfile-record TO ws-filename
+                           PERFORM PROCESS-ONE-FILE-PARA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE bfile.
+
+       RECORD-BATCH-RESULT-PARA.
+           IF ws-batch-count < ws-batch-max
+               ADD 1 TO ws-batch-count
+               SET n TO ws-batch-count
+               MOVE ws-filename TO ws-batch-name(n)
+               IF aud-outcome = "NORMAL"
+                   MOVE "PASS" TO ws-batch-result(n)
+               ELSE
+                   MOVE "FAIL" TO ws-batch-result(n)
+               END-IF
+           ELSE
+               IF NOT ws-batch-full
+                   MOVE 'Y' TO ws-batch-full-sw
+                   DISPLAY "Batch summary capped at " ws-batch-max
+                       " entries; later files are still run and"
+                       " audited but left out of the summary below."
+               END-IF
+           END-IF.
+
+       PRINT-BATCH-SUMMARY-PARA.
+           DISPLAY "Batch summary:"
+           PERFORM
+               PRINT-BATCH-LINE-PARA
+               VARYING n FROM 1 BY 1
+               UNTIL n > ws-batch-count.
+
+       PRINT-BATCH-LINE-PARA.
+           DISPLAY ws-batch-name(n)(1:40) " " ws-batch-result(n).
+
+       CLEAR-CODE-BUFFER-PARA.
+           MOVE SPACE TO ws-bf(i).
+
+       STAMP-TIMESTAMP-PARA.
+           MOVE FUNCTION CURRENT-DATE TO ws-timestamp.
+
+       COMPUTE-ELAPSED-PARA.
+           COMPUTE ws-elapsed-secs =
+                   (FUNCTION INTEGER-OF-DATE(ws-run-end-date) -
+                    FUNCTION INTEGER-OF-DATE(ws-run-start-date)) * 86400
+                   + (ws-run-end-hh * 3600 + ws-run-end-mm * 60
+                       + ws-run-end-ss)
+                   - (ws-run-start-hh * 3600 + ws-run-start-mm * 60
+                       + ws-run-start-ss).
+
+      * Per-symbol instruction counts, total steps, peak tape pointer
+      * and elapsed run time, filled in by interpret.cbl and reported
+      * here to either CONSOLE or ws-stats-filename.
+      * sfile is opened once for the whole job (see 000-MAIN-PARA), so
+      * a multi-file batch's stats blocks all land in the same dataset;
+      * label each block with its job name to tell them apart.
+       WRITE-STATS-PARA.
+           MOVE ws-filename TO stats-job-line
+           IF ws-stats-filename = "CONSOLE"
+               DISPLAY stats-job-line
+           ELSE
+               WRITE stats-job-line
+           END-IF
+
+           MOVE SPACES TO stats-record
+           MOVE "> instructions"     TO str-label
+           MOVE ws-stat-gt           TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "< instructions"     TO str-label
+           MOVE ws-stat-lt           TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "+ instructions"     TO str-label
+           MOVE ws-stat-plus         TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "- instructions"     TO str-label
+           MOVE ws-stat-minus        TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE ". instructions"     TO str-label
+           MOVE ws-stat-dot          TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE ", instructions"     TO str-label
+           MOVE ws-stat-comma        TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "[ instructions"     TO str-label
+           MOVE ws-stat-lbrace       TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "] instructions"     TO str-label
+           MOVE ws-stat-rbrace       TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "Total steps"        TO str-label
+           MOVE ws-stat-total        TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "Peak tape pointer"  TO str-label
+           MOVE ws-stat-peak-idx     TO str-value
+           PERFORM EMIT-STATS-LINE-PARA
+
+           MOVE SPACES TO stats-record
+           MOVE "Elapsed seconds"    TO str-label
+           MOVE ws-elapsed-secs      TO str-value
+           PERFORM EMIT-STATS-LINE-PARA.
+
+       EMIT-STATS-LINE-PARA.
+           IF ws-stats-filename = "CONSOLE"
+               DISPLAY stats-record
+           ELSE
+               WRITE stats-record
+           END-IF.
+
+      * Picks up ws-code-size (program buffer) and ws-tape-size
+      * (interpret.cbl's ws-mem-array) from ws-config-filename, one
+      * value per line, so ops can size a run without a recompile.
+      * Missing dataset or missing/invalid line -> default of 30000
+      * stands; either value is capped at the compiled ws-array-size
+      * ceiling - this only lets ops size a run DOWN from 30000, not
+      * past it. A submission bigger than 30000 symbols/cells still
+      * needs ws-array-size raised and both programs recompiled; a
+      * config line over the ceiling is silently ignored and the
+      * 30000 default is kept, the same as a missing/invalid line.
+       READ-SIZE-CONFIG-PARA.
+           MOVE 'N' TO ws-cfg-eof-sw
+           OPEN INPUT cfile
+
+           READ cfile INTO cfile-record
+               AT END
+                   SET ws-cfg-eof TO TRUE
+               NOT AT END
+                   IF cfile-record NOT = SPACES
+                       MOVE ZERO TO ws-cfg-value
+                       COMPUTE ws-cfg-value =
+                               FUNCTION NUMVAL(cfile-record)
+                           ON SIZE ERROR
+                               CONTINUE
+                       END-COMPUTE
+                       IF ws-cfg-value > 0
+                               AND ws-cfg-value <= ws-array-size
+                           MOVE ws-cfg-value TO ws-code-size
+                       END-IF
+                   END-IF
+           END-READ
+
+           IF NOT ws-cfg-eof
+               READ cfile INTO cfile-record
+                   AT END
+                       SET ws-cfg-eof TO TRUE
+                   NOT AT END
+                       IF cfile-record NOT = SPACES
+                           MOVE ZERO TO ws-cfg-value
+                           COMPUTE ws-cfg-value =
+                                   FUNCTION NUMVAL(cfile-record)
+                               ON SIZE ERROR
+                                   CONTINUE
+                           END-COMPUTE
+                           IF ws-cfg-value > 0
+                                   AND ws-cfg-value <= ws-array-size
+                               MOVE ws-cfg-value TO ws-tape-size
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF
+
+      * Third config line: dataset name for '.' output, or the
+      * literal CONSOLE (the default) to keep it going to DISPLAY.
+           IF NOT ws-cfg-eof
+               READ cfile INTO cfile-record
+                   AT END
+                       SET ws-cfg-eof TO TRUE
+                   NOT AT END
+                       IF cfile-record NOT = SPACES
+                           MOVE cfile-record TO ws-output-filename
+                       END-IF
+               END-READ
+           END-IF
+
+      * Fourth config line: dataset name for the statistics report,
+      * or CONSOLE (the default) to DISPLAY it.
+           IF NOT ws-cfg-eof
+               READ cfile INTO cfile-record
+                   AT END
+                       SET ws-cfg-eof TO TRUE
+                   NOT AT END
+                       IF cfile-record NOT = SPACES
+                           MOVE cfile-record TO ws-stats-filename
+                       END-IF
+               END-READ
+           END-IF
+
+      * Fifth config line: tape cell width/wraparound mode -
+      * '1' = 8-bit wrap (default), '2' = 16-bit wrap,
+      * '3' = halt-on-overflow instead of wrapping.
+           IF NOT ws-cfg-eof
+               READ cfile INTO cfile-record
+                   AT END
+                       SET ws-cfg-eof TO TRUE
+                   NOT AT END
+                       IF cfile-record(1:1) = '1' OR
+                               cfile-record(1:1) = '2' OR
+                               cfile-record(1:1) = '3'
+                           MOVE cfile-record(1:1) TO ws-cell-mode
+                       END-IF
+               END-READ
+           END-IF
+
+      * Sixth config line: checkpoint dataset name, or NONE (the
+      * default) to leave checkpointing disabled.
+           IF NOT ws-cfg-eof
+               READ cfile INTO cfile-record
+                   AT END
+                       SET ws-cfg-eof TO TRUE
+                   NOT AT END
+                       IF cfile-record NOT = SPACES
+                           MOVE cfile-record TO ws-checkpoint-filename
+                       END-IF
+               END-READ
+           END-IF
+
+      * Seventh config line: number of interpreted instructions
+      * between checkpoints, when checkpointing is enabled.
+           IF NOT ws-cfg-eof
+               READ cfile INTO cfile-record
+                   AT END
+                       SET ws-cfg-eof TO TRUE
+                   NOT AT END
+                       IF cfile-record NOT = SPACES
+                           MOVE ZERO TO ws-cfg-value
+                           COMPUTE ws-cfg-value =
+                                   FUNCTION NUMVAL(cfile-record)
+                               ON SIZE ERROR
+                                   CONTINUE
+                           END-COMPUTE
+                           IF ws-cfg-value > 0
+                               MOVE ws-cfg-value
+                                   TO ws-checkpoint-interval
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF
+
+           CLOSE cfile.
+
+       WRITE-AUDIT-ERROR-PARA.
+           PERFORM STAMP-TIMESTAMP-PARA
+           MOVE ws-timestamp TO aud-end-ts
+           MOVE "ERROR" TO aud-outcome
+           WRITE audit-record.
 
        PREPROCESS-PARA.
-           IF ws-temp(j) IS bf-symbols THEN
+           IF ws-temp(j) IS bf-symbols AND i <= ws-code-size THEN
                MOVE ws-temp(j) TO ws-bf(i)
                SET i UP BY 1
            END-IF.
@@ -67,17 +646,42 @@
            PERFORM
                CHECK-IF-BRACE-PARA
                VARYING i FROM 1 BY 1
-               UNTIL ws-bf(i) = SPACE OR ws-braces-flag < 0
+               UNTIL i > ws-code-size
+                  OR ws-bf(i) = SPACE OR ws-braces-flag < 0
 
            IF ws-braces-flag NOT EQUAL 0 THEN
-               DISPLAY "Unbalanced braces!"
-               STOP RUN
+               MOVE 'N' TO ws-brace-ok-sw
+               IF ws-bad-brace-found
+                   DISPLAY "Unbalanced braces! Unexpected ']' at "
+                       ws-bad-brace-idx
+               ELSE
+                   SET k TO 1
+                   DISPLAY "Unbalanced braces! Unmatched '[' at "
+                       ws-brace-pos(k)
+               END-IF
+           ELSE
+               MOVE 'Y' TO ws-brace-ok-sw
            END-IF.
 
        CHECK-IF-BRACE-PARA.
            EVALUATE ws-bf(i)
                WHEN '['
                    ADD 1 TO ws-braces-flag
+                   ADD 1 TO ws-brace-stack-depth
+                   SET k TO ws-brace-stack-depth
+                   MOVE i TO ws-brace-pos(k)
                WHEN ']'
                    SUBTRACT 1 FROM ws-braces-flag
+                   IF ws-brace-stack-depth > 0
+                       SET k TO ws-brace-stack-depth
+                       MOVE ws-brace-pos(k) TO ws-open-pos
+                       MOVE i TO ws-match-pos(ws-open-pos)
+                       MOVE ws-open-pos TO ws-match-pos(i)
+                       SUBTRACT 1 FROM ws-brace-stack-depth
+                   ELSE
+                       IF NOT ws-bad-brace-found
+                           MOVE i TO ws-bad-brace-idx
+                           MOVE 'Y' TO ws-bad-brace-sw
+                       END-IF
+                   END-IF
            END-EVALUATE.
